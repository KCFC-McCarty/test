@@ -79,7 +79,8 @@
                              record key   flx-key
                              file status  file-stts.
                              
-           select print-file assign prnt-path.
+           select print-file assign prnt-path
+                             file status  file-stts.
            
            select itca-file  assign "com1".
 /
@@ -110,6 +111,8 @@
            02 notr-book         pic  9(04).
            02 notr-page         pic  9(04).
            02 notr-sufx         pic  x(01).
+           02 notr-comsn-id     pic  x(10).
+           02 notr-comsn-exp    pic  9(08).
 
        fd  print-file.
 
@@ -144,7 +147,87 @@
        01  kb-clctn-ch          pic  x(01).
        01  kb-sngl-mult         pic  x(01).
        01  kb-payoff            pic  x(01).
-       01  kb-exempt            pic  x(03).    
+       01  kb-exempt            pic  x(03).
+       01  ws-exempt-cd         pic  x(08).
+       01  kb-sprv-clear        pic  x(01).
+       01  ws-sprv-found        pic  x(01).
+       01  ws-mtmp-inv-cnt      pic  9(04).
+       01  ws-mtmp-inv-amt      pic  s9(07)v99.
+       01  ws-sprv-amt-ed       pic  z(07)9.99-.
+
+       01  rpt-path             pic  x(30) value "c:\temp\recon.txt".
+       01  ws-rpt-date          pic  9(08).
+       01  ws-rpt-line          pic  x(80).
+       01  ws-rpt-amt-ed        pic  z(07)9.99-.
+       01  ws-rpt-amt-check     pic  s9(07)v99.
+       01  ws-rpt-amt-cash      pic  s9(07)v99.
+       01  ws-rpt-amt-credit    pic  s9(07)v99.
+       01  ws-rpt-amt-ar        pic  s9(07)v99.
+       01  ws-rpt-amt-exempt    pic  s9(07)v99.
+       01  ws-rpt-grand-tot     pic  s9(07)v99.
+       01  ws-rpt-clrk-cnt      pic  9(02) comp-x.
+       01  ws-rpt-clrk-tbl.
+           02 ws-rpt-clrk-occ   occurs 25 times indexed by rpt-c-ix.
+              03 ws-rpt-clrk-id  pic  x(05).
+              03 ws-rpt-clrk-amt pic  s9(07)v99.
+       01  ws-rpt-lctn-cnt      pic  9(02) comp-x.
+       01  ws-rpt-lctn-tbl.
+           02 ws-rpt-lctn-occ   occurs 10 times indexed by rpt-l-ix.
+              03 ws-rpt-lctn-cd  pic  x(01).
+              03 ws-rpt-lctn-amt pic  s9(07)v99.
+       01  kb-rprt-lkup-tp      pic  x(01).
+       01  ws-rprt-rcpt-no      pic  9(09).
+       01  ws-rprt-doc-no       pic  9(14).
+       01  ws-rprt-sngl-mult    pic  x(01).
+       01  ws-rprt-consec       pic  9(02).
+       01  ws-rprt-last-consec  pic  9(02).
+       01  ws-rprt-save-mode    pic  x(01).
+       01  ws-rprt-found        pic  x(01).
+       01  ws-rprt-duplicate    pic  x(03) value space.
+       01  ws-rprt-item-cnt     pic  9(02) comp-x.
+       01  ws-rprt-item-tbl.
+           02 ws-rprt-item-occ  occurs 99 times indexed by rprt-i-ix.
+              03 ws-rprt-i-doc-no  pic  9(14).
+              03 ws-rprt-i-doc-tp  pic  x(05).
+              03 ws-rprt-i-amt     pic  s9(07)v99.
+
+       01  void-log-path        pic  x(30) value "\\kcffil01\clk\dat\voidlog.txt".
+       01  ws-vlog-line         pic  x(80).
+       01  ws-vlog-doc-no-ed    pic  z(13)9.
+       01  ws-vlog-file-no-ed   pic  z(07)9.
+       01  ws-vlog-bk-ed        pic  z(05)9.
+       01  ws-vlog-pg-ed        pic  z(05)9.
+       01  ws-vlog-amt-ed       pic  z(07)9.99-.
+       01  ws-vlog-date.
+           02 ws-vlog-mt        pic  9(02).
+           02                   pic  x(01)  value "/".
+           02 ws-vlog-dy        pic  9(02).
+           02                   pic  x(01)  value "/".
+           02 ws-vlog-yr        pic  9(02).
+       01  ws-vlog-time.
+           02 ws-vlog-hr        pic  9(02).
+           02                   pic  x(01)  value ":".
+           02 ws-vlog-mn        pic  9(02).
+
+       01  kb-notr-comsn-id     pic  x(10).
+       01  kb-notr-comsn-exp    pic  9(08).
+       01  ws-notr-exists       pic  x(01).
+
+       01  hfl-rpt-path         pic  x(30) value "c:\temp\hflrpt.txt".
+       01  ws-hfl-date-from     pic  9(08).
+       01  ws-hfl-date-to       pic  9(08).
+       01  ws-hfl-line          pic  x(80).
+       01  ws-hfl-amt-ed        pic  z(07)9.99-.
+       01  ws-hfl-cnt-ed        pic  z(04)9.
+       01  ws-hfl-grand-cnt     pic  9(05).
+       01  ws-hfl-grand-amt     pic  s9(07)v99.
+       01  ws-hfl-cd-ix         pic  9(02) comp-x.
+       01  ws-hfl-cd-tbl.
+           02 ws-hfl-cd-occ     occurs 16 times.
+              03 ws-hfl-cd-code pic  x(05).
+              03 ws-hfl-cd-cnt  pic  9(05).
+              03 ws-hfl-cd-amt  pic  s9(07)v99.
+
        01  kb-validate          pic  x(01).
        01  kb-receipt           pic  x(01).
        01  kybd-lasr-rcpt       pic  x(01).
@@ -343,6 +426,9 @@
            02  ws-pay-amt16     pic s9(07)v99.
 
            02  ws-chk-no1       pic  x(16).
+           02  ws-card-last4    pic  9(04).
+           02  ws-card-auth-cd  pic  x(06).
+           02  ws-card-stg      pic  x(16).
            02  ws-chk-no2       pic  x(16).
            02  ws-chk-no3       pic  x(16).
            02  ws-chk-no4       pic  x(16).
@@ -785,15 +871,31 @@
               03 "                   "     line  04     col 31.
            02                              background-color 07
                                            foreground-color 00.
-              03 "Single Multi"            line  04     col 31.
+              03 "Single Multi Lock Batch Recon Print HuntFish"
+                                           line  04     col 31.
            02                              background-color 07
                                            foreground-color 06.
               03 "S"                       line  04     col 31.
               03 "M"                       line  04     col 38.
+              03 "L"                       line  04     col 44.
+              03 "B"                       line  04     col 49.
+              03 "R"                       line  04     col 55.
+              03 "P"                       line  04     col 61.
+              03 "H"                       line  04     col 67.
            02                              background-color 07
                                            foreground-color 00.
               03               pic  x(01)  from  chr-179
                                            line  04     col 37.
+              03               pic  x(01)  from  chr-179
+                                           line  04     col 43.
+              03               pic  x(01)  from  chr-179
+                                           line  04     col 48.
+              03               pic  x(01)  from  chr-179
+                                           line  04     col 54.
+              03               pic  x(01)  from  chr-179
+                                           line  04     col 60.
+              03               pic  x(01)  from  chr-179
+                                           line  04     col 66.
 
        01  ss-bp1-titl                     highlight.
            02                              background-color 07
@@ -1335,7 +1437,7 @@
        01  ss-vld-entr                     highlight.
            02                              background-color 03
                                            foreground-color 06.
-             03 " Valid entries are  S  or  M  -"
+             03 " Valid entries are S, M, L, B, R, P, or H -"
                                            line  23     col 03.
              03 "  press any key to continue ".
              03                pic x(01)   using nul-entry auto  secure.
@@ -1522,6 +1624,14 @@
                                            line  23     col 05.
              03                 pic x(01)  using nul-entry  auto  secure.
 
+       01  ss-card-auth                    highlight.
+           02                              background-color 03
+                                           foreground-color 06.
+             03 " Card Last 4: "           line  23     col 05.
+             03                 pic 9(04)  using ws-card-last4  auto.
+             03 "  Auth Code: ".
+             03                 pic x(06)  using ws-card-auth-cd auto.
+
        01  ss-another-rcpt                 highlight.
            02                              background-color 03
                                            foreground-color 06.
@@ -1705,6 +1815,9 @@
                              until   fld-no   >     12
                     display  ss-fee-data.
 
+           if       fr-doc-tp                    =     "NP"
+                    perform  entr-notary-comsn.
+
            display  ss-revu.
            perform  revu-fld
                     until    kb-ok            =     "Y"
@@ -1836,6 +1949,7 @@
                     write    multi-tmp-record
                              invalid  key
                                       rewrite multi-tmp-record.
+                    perform  updt-mult-sttn-invntry.
 /
            if       kb-ok                       =     "Y"
            and      kb-sngl-mult                not = "M"                    
@@ -1855,6 +1969,16 @@
            move     ws-chk-no2                  to     fr-chk-no2.   *> the check number to print in 'feep'.
            move     ws-chk-no3                  to     fr-chk-no3.
            move     ws-chk-no4                  to     fr-chk-no4.
+
+           if       ws-pay-tp1                  =      "2"
+                    move     ws-card-last4       to     fr-card-last4
+           else
+                    move     zero                to     fr-card-last4.
+
+           if       ws-pay-tp1                  =      "4"
+                    move     ws-exempt-cd        to     fr-exempt-cd
+           else
+                    move     space               to     fr-exempt-cd.
                                      
            if       run-mode                    =      "A"
            and      ws-pay-tp1                  =      "3"     *> A/R pay type
@@ -1965,13 +2089,14 @@
            move     zero                        to    ws-pay-amt13.
            move     zero                        to    ws-pay-amt14.
            move     "VOIDED"                    to    fr-bkkp-cd.
+           perform  otpt-void-log.
            if       run-mode                    =     "A"
                     move     zero               to    fr-beg-bk
                                                       fr-beg-pg
                                                       fr-end-bk
                                                       fr-end-pg.
            perform  void-mult-tmp.
-           
+
            if       fr-beg-bk                   >     zero
                     perform  otpt-void-deed-list
                     perform  otpt-void-dcmt-xref
@@ -2003,9 +2128,100 @@
            move     fr-beg-bk                   to     dcmt-xref-book.
            move     fr-beg-pg                   to     dcmt-xref-page.
            move     file-nmbr-dcmt-xref         to     file-nmbr.
-           write    dcmt-xref-rcrd.                                              
-/           
-       otpt-void-file-xref.       
+           write    dcmt-xref-rcrd.
+/
+       otpt-void-log.   *> append one line to the permanent, appendable void log
+           move     void-log-path               to     prnt-path.
+           move     space                       to     file-stts.
+           open     extend    print-file.
+           if       file-stts                   =      "35"
+                    open     output    print-file
+           else
+           if       file-stts                   not =  "00"
+                    display  " Warning - void log did not open, status "
+                                                 line   16   position 03
+                    display  file-stts          line   16   position 46
+                    display  " - void not permanently logged - press any key "
+                                                 line   17   position 03
+                    accept   nul-entry           line   17   position 53
+                    display  "                                                            "
+                                                 line   16   position 03
+                    display  "                                                            "
+                                                 line   17   position 03.
+
+           move     fr-doc-no                   to     ws-vlog-doc-no-ed.
+           move     save-amnt-due               to     ws-vlog-amt-ed.
+           move     sys-mt                      to     ws-vlog-mt.
+           move     sys-dy                      to     ws-vlog-dy.
+           move     sys-yr                      to     ws-vlog-yr.
+           move     sys-hr                      to     ws-vlog-hr.
+           move     sys-mn                      to     ws-vlog-mn.
+
+           move     space                       to     ws-vlog-line.
+           if       fr-doc-tp                   =      "MVLS"
+           and      fr-file-no                  >      zero
+                    move     fr-file-no         to     ws-vlog-file-no-ed
+                    string   ws-vlog-date       delimited by size
+                             " "                delimited by size
+                             ws-vlog-time       delimited by size
+                             "  Doc# "          delimited by size
+                             ws-vlog-doc-no-ed  delimited by size
+                             "  File# "         delimited by size
+                             ws-vlog-file-no-ed delimited by size
+                             "  "               delimited by size
+                             fr-name1           delimited by "  "
+                             " / "              delimited by size
+                             save-nam2          delimited by "  "
+                             "  Amt "           delimited by size
+                             ws-vlog-amt-ed     delimited by size
+                             "  Clk "           delimited by size
+                             kb-clk-id          delimited by size
+                                                into  ws-vlog-line
+           else
+           if       fr-beg-bk                   >      zero
+                    move     fr-beg-bk          to     ws-vlog-bk-ed
+                    move     fr-beg-pg          to     ws-vlog-pg-ed
+                    string   ws-vlog-date       delimited by size
+                             " "                delimited by size
+                             ws-vlog-time       delimited by size
+                             "  Doc# "          delimited by size
+                             ws-vlog-doc-no-ed  delimited by size
+                             "  Bk/Pg "         delimited by size
+                             fr-rcd-ch          delimited by size
+                             ws-vlog-bk-ed      delimited by size
+                             "/"                delimited by size
+                             ws-vlog-pg-ed      delimited by size
+                             "  "               delimited by size
+                             fr-name1           delimited by "  "
+                             " / "              delimited by size
+                             save-nam2          delimited by "  "
+                             "  Amt "           delimited by size
+                             ws-vlog-amt-ed     delimited by size
+                             "  Clk "           delimited by size
+                             kb-clk-id          delimited by size
+                                                into  ws-vlog-line
+           else
+                    string   ws-vlog-date       delimited by size
+                             " "                delimited by size
+                             ws-vlog-time       delimited by size
+                             "  Doc# "          delimited by size
+                             ws-vlog-doc-no-ed  delimited by size
+                             "  "               delimited by size
+                             fr-name1           delimited by "  "
+                             " / "              delimited by size
+                             save-nam2          delimited by "  "
+                             "  Amt "           delimited by size
+                             ws-vlog-amt-ed     delimited by size
+                             "  Clk "           delimited by size
+                             kb-clk-id          delimited by size
+                                                into  ws-vlog-line.
+
+           if       file-stts                   =      "00"
+                    move     ws-vlog-line       to     print-record
+                    write    print-record
+                    close    print-file.
+
+       otpt-void-file-xref.
            initialize flxrf-rec.
            move     file-nmbr-fil-xrf		to	file-nmbr.
            open     i-o  fil-xrf.  
@@ -2280,7 +2496,8 @@
            move     fr-clctn-ch                 to     fees-jrnl-lctn-cort.
            move     fr-clk-id                   to     fees-jrnl-user.
            move     fr-pay-tp1                  to     fees-jrnl-pymt-type.
-           move     zero                        to     fees-jrnl-card-nmbr.
+           move     fr-card-last4               to     fees-jrnl-card-nmbr.
+           move     fr-exempt-cd                to     fees-jrnl-exempt-cd.
            move     space                       to     fees-jrnl-filr.
 
            if       file-sts1                   =      zero
@@ -2300,11 +2517,61 @@
            move     fr-beg-bk                   to     notr-book.
            move     fr-beg-pg                   to     notr-page.
            move     fr-beg-sx                   to     notr-sufx.
+           move     kb-notr-comsn-id            to     notr-comsn-id.
+           move     kb-notr-comsn-exp           to     notr-comsn-exp.
+           move     07                          to     file-nmbr.
+           if       ws-notr-exists              =      "Y"
+                    rewrite  notr-rcrd
+                             invalid  key
+                                      move     "23"      to     file-stts
+           else
+                    write    notr-rcrd
+                             invalid  key
+                                      move     "23"      to     file-stts.
+
+       entr-notary-comsn.   *> capture notary commission id and validate expiration at document entry
+           move     space                       to     kb-notr-comsn-id.
+           move     zero                        to     kb-notr-comsn-exp.
+           move     space                       to     ws-notr-exists.
+           move     fr-doc-no                   to     notr-dcmt.
            move     07                          to     file-nmbr.
-           write    notr-rcrd
+           read     notr-file
                     invalid  key
                              move     "23"      to     file-stts.
-                             
+           if       file-stts                   =      "00"
+                    move     "Y"                to     ws-notr-exists
+                    move     notr-comsn-id      to     kb-notr-comsn-id
+                    move     notr-comsn-exp     to     kb-notr-comsn-exp.
+
+           display  " Notary Commission ID:  "  line   18   position 03.
+           if       ws-notr-exists              =      "Y"
+                    display  kb-notr-comsn-id   line   18   position 28.
+           accept   kb-notr-comsn-id            line   18   position 28.
+           display  "                                                    "
+                                                 line   18   position 03.
+
+           move     0015                        to     ic-cd-tp.
+           move     kb-notr-comsn-id            to     ic-id.
+           move     lock-stts                   to     file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =  lock-stts.
+           if       file-stts                   =      "00"
+                    move     ic-nxt-doc-no      to     kb-notr-comsn-exp
+           else
+                    move     zero               to     kb-notr-comsn-exp
+                    move     "N"                to     prog-lctn
+                    perform  not-in-code-file
+                    move     space              to     prog-lctn.
+           perform  release-code-record.
+
+           if       kb-notr-comsn-exp           >      zero
+           and      kb-notr-comsn-exp           <      fr-doc-date
+                    display  " Warning - notary commission has expired - press any key "
+                                                 line   18   position 03
+                    accept   nul-entry           line   18   position 62
+                    display  "                                                            "
+                                                 line   18   position 03.
+
 /
        init-prog.
            move     "+"                         to     swch-nmbr(01).
@@ -2635,10 +2902,30 @@
            else
            if       kb-sngl-mult                =     "M"
                     move     "Multi documents"  to    edt-sngl-mult
+           else
+           if       kb-sngl-mult                =     "L"
+                    perform  sprv-lst-lcks
+                    move     space              to    kb-sngl-mult
+           else
+           if       kb-sngl-mult                =     "B"
+                    perform  sprv-lst-batches
+                    move     space              to    kb-sngl-mult
+           else
+           if       kb-sngl-mult                =     "R"
+                    perform  rpt-recon
+                    move     space              to    kb-sngl-mult
+           else
+           if       kb-sngl-mult                =     "P"
+                    perform  rprt-lost-rcpt
+                    move     space              to    kb-sngl-mult
+           else
+           if       kb-sngl-mult                =     "H"
+                    perform  hfl-rpt
+                    move     space              to    kb-sngl-mult
            else
                     display  ss-vld-entr
-                    accept   ss-vld-entr            
-                    display  ss-erase-err. 
+                    accept   ss-vld-entr
+                    display  ss-erase-err.
 
            display  ss-sngl-mult.
            display  ss-edt-sngl-mult.
@@ -2685,12 +2972,19 @@
                     move     fr-chk-no2         to     ws-chk-no2
                     move     fr-chk-no3         to     ws-chk-no3
                     move     fr-chk-no4         to     ws-chk-no4
+                    move     fr-card-last4      to     ws-card-last4
+                    move     fr-exempt-cd       to     ws-exempt-cd
            else
            if       file-stts                   =      "23"
                     display  ss-fee-not-on-file
                     accept   ss-fee-not-on-file
                     display  ss-erase-err.
 
+           if       file-stts                   =      "00"
+           and      fr-pay-tp1                  =      "2"
+                    unstring fr-chk-no1        delimited by "/"
+                             into  ws-card-last4 ws-card-auth-cd.
+
            perform  load-edt-dt-tm.
 /
        payout-prc.
@@ -2727,7 +3021,7 @@
 
            if       file-stts                   =       "00"
            and      ic-locked                   =       "LOCKED"
-           and      ic-locked-by                =       sttn-nmbr                         
+           and      ic-locked-by                =       sttn-nmbr
            and      ic-lst-bk-used              =       fr-beg-bk
            and      ic-lst-pg-used              =       fr-beg-pg - 1
                     move     "      "           to      ic-locked
@@ -2735,8 +3029,1050 @@
                     move     02                 to      file-nmbr
                     rewrite  index-code-record.
            perform  release-code-record.
+
+       sprv-lst-lcks.   *> supervisor - list/clear stuck book/page locks
+           move     space                       to      ws-sprv-found.
+           close    ixcd-file.
+           open     i-o       ixcd-file.
+
+           move     space                       to      file-stts.
+           perform  sprv-lst-lcks-rd
+                    until    file-stts          =       "10".
+
+           if       ws-sprv-found               =       space
+                    display  " No book/page locks currently held - press any key "
+                                                 line    16    position 05
+                    accept   nul-entry           line    16    position 60
+                    display  "                                                    "
+                                                 line    16    position 05.
+
+       sprv-lst-lcks-rd.
+           move     02                          to      file-nmbr.
+           read     ixcd-file
+                    next
+                    at       end                move    "10" to file-stts.
+           if       file-stts                   =       "00"
+           and      ic-cd-tp                    =       0007
+           and      ic-locked                   =       "LOCKED"
+                    move     "Y"                to      ws-sprv-found
+                    perform  sprv-shw-lck.
+
+       sprv-shw-lck.
+           display  " Locked by station "       line    16    position 05.
+           display  ic-locked-by                 line    16    position 25.
+           display  " book "                     line    16    position 28.
+           display  ic-lst-bk-used                line    16    position 35.
+           display  " page "                     line    16    position 40.
+           display  ic-lst-pg-used                line    16    position 47.
+           display  " - clear this lock (Y/N) ?  "
+                                                 line    17    position 05.
+           move     space                       to      kb-sprv-clear.
+           accept   kb-sprv-clear                line    17    position 34.
+
+           if       kb-sprv-clear                =      "Y"
+                    move     lock-stts          to      file-stts
+                    perform  read-ixcd-file
+                             until    file-stts not =   lock-stts
+                    if       file-stts          =      "00"
+                    and      ic-locked          =      "LOCKED"
+                             move     "      " to      ic-locked
+                             move     zero     to      ic-locked-by
+                             move     02       to      file-nmbr
+                             rewrite  index-code-record.
+
+           display  "                                                    "
+                                                 line    16    position 05.
+           display  "                                                    "
+                                                 line    17    position 05.
+
+       sprv-lst-batches.   *> supervisor - list/release outstanding multi-doc payoff batches
+           move     space                       to      ws-sprv-found.
+           close    ixcd-file.
+           open     i-o       ixcd-file.
+
+           move     space                       to      file-stts.
+           perform  sprv-lst-batches-rd
+                    until    file-stts          =       "10".
+
+           if       ws-sprv-found               =       space
+                    display  " No outstanding multi-doc batches - press any key "
+                                                 line    16    position 05
+                    accept   nul-entry           line    16    position 60
+                    display  "                                                    "
+                                                 line    16    position 05.
+
+       sprv-lst-batches-rd.
+           move     02                          to      file-nmbr.
+           read     ixcd-file
+                    next
+                    at       end                move    "10" to file-stts.
+           if       file-stts                   =       "00"
+           and      ic-cd-tp                    =       0014
+           and      ic-locked                   =       "ACTIVE"
+                    move     "Y"                to      ws-sprv-found
+                    perform  sprv-shw-batch.
+
+       sprv-shw-batch.
+           move     ic-clk-fee                  to      ws-sprv-amt-ed.
+           display  " Station "                 line    16    position 05.
+           display  ic-id                        line    16    position 15.
+           display  " has "                      line    16    position 26.
+           display  ic-lst-bk-used                line    16    position 32.
+           display  " documents totaling "       line    16    position 37.
+           display  ws-sprv-amt-ed                line    16    position 58.
+           display  " - release (Y/N) ?  "       line    17    position 05.
+           move     space                       to      kb-sprv-clear.
+           accept   kb-sprv-clear                line    17    position 27.
+
+           if       kb-sprv-clear                =      "Y"
+                    move     lock-stts          to      file-stts
+                    perform  read-ixcd-file
+                             until    file-stts not =   lock-stts
+                    if       file-stts          =      "00"
+                    and      ic-locked          =      "ACTIVE"
+                             move     "      " to      ic-locked
+                             move     zero     to      ic-lst-bk-used
+                             move     zero     to      ic-clk-fee
+                             move     02       to      file-nmbr
+                             rewrite  index-code-record.
+
+           display  "                                                    "
+                                                 line    16    position 05.
+           display  "                                                    "
+                                                 line    17    position 05.
+
+       rpt-recon.   *> cash drawer / deposit reconciliation report for a chosen date
+           perform  rpt-recon-init.
+           perform  rpt-recon-scan.
+           perform  rpt-recon-print.
+
+       rpt-recon-init.
+           move     zero                        to      ws-rpt-amt-check.
+           move     zero                        to      ws-rpt-amt-cash.
+           move     zero                        to      ws-rpt-amt-credit.
+           move     zero                        to      ws-rpt-amt-ar.
+           move     zero                        to      ws-rpt-amt-exempt.
+           move     zero                        to      ws-rpt-grand-tot.
+           move     zero                        to      ws-rpt-clrk-cnt.
+           move     zero                        to      ws-rpt-lctn-cnt.
+
+           move     zero                        to      ws-rpt-date.
+           display  " Reconciliation report - enter date (ccyymmdd):  "
+                                                 line    16    position 03.
+           accept   ws-rpt-date                 line    16    position 53.
+           display  "                                                    "
+                                                 line    16    position 03.
+
+       rpt-recon-scan.
+           move     05                          to      file-nmbr.
+           close    fees-jrnl.
+           open     input      fees-jrnl.
+
+           move     space                       to      file-stts.
+           perform  rpt-recon-scan-rd
+                    until    file-stts          =       "10".
+
+           move     05                          to      file-nmbr.
+           close    fees-jrnl.
+           open     i-o       fees-jrnl.
+
+       rpt-recon-scan-rd.
+           move     05                          to      file-nmbr.
+           read     fees-jrnl
+                    next
+                    at       end                move    "10" to file-stts.
+           if       file-stts                   =       "00"
+           and      fees-jrnl-date              =       ws-rpt-date
+                    perform  rpt-recon-accum.
+
+       rpt-recon-accum.
+           if       fees-jrnl-pymt-type         =       "0"
+                    add      fees-jrnl-amnt-rcvd to     ws-rpt-amt-check
+           else
+           if       fees-jrnl-pymt-type         =       "1"
+                    add      fees-jrnl-amnt-rcvd to     ws-rpt-amt-cash
+           else
+           if       fees-jrnl-pymt-type         =       "2"
+                    add      fees-jrnl-amnt-rcvd to     ws-rpt-amt-credit
+           else
+           if       fees-jrnl-pymt-type         =       "3"
+                    add      fees-jrnl-amnt-rcvd to     ws-rpt-amt-ar
+           else
+           if       fees-jrnl-pymt-type         =       "4"
+                    add      fees-jrnl-amnt-rcvd to     ws-rpt-amt-exempt.
+
+           add      fees-jrnl-amnt-rcvd         to      ws-rpt-grand-tot.
+
+           set      rpt-c-ix                    to      01.
+           perform  rpt-recon-clrk-srch
+                    varying  rpt-c-ix           from    01   by   01
+                    until    rpt-c-ix           >       ws-rpt-clrk-cnt
+                    or       ws-rpt-clrk-id(rpt-c-ix) =  fees-jrnl-user.
+           if       rpt-c-ix                    >       ws-rpt-clrk-cnt
+           and      ws-rpt-clrk-cnt             <       25
+                    add      01                 to      ws-rpt-clrk-cnt
+                    set      rpt-c-ix           to      ws-rpt-clrk-cnt
+                    move     fees-jrnl-user     to      ws-rpt-clrk-id(rpt-c-ix)
+                    move     zero               to      ws-rpt-clrk-amt(rpt-c-ix).
+           if       rpt-c-ix                    not >   ws-rpt-clrk-cnt
+                    add      fees-jrnl-amnt-rcvd to     ws-rpt-clrk-amt(rpt-c-ix).
+
+           set      rpt-l-ix                    to      01.
+           perform  rpt-recon-lctn-srch
+                    varying  rpt-l-ix           from    01   by   01
+                    until    rpt-l-ix           >       ws-rpt-lctn-cnt
+                    or       ws-rpt-lctn-cd(rpt-l-ix) =  fees-jrnl-lctn-cort.
+           if       rpt-l-ix                    >       ws-rpt-lctn-cnt
+           and      ws-rpt-lctn-cnt             <       10
+                    add      01                 to      ws-rpt-lctn-cnt
+                    set      rpt-l-ix           to      ws-rpt-lctn-cnt
+                    move     fees-jrnl-lctn-cort to     ws-rpt-lctn-cd(rpt-l-ix)
+                    move     zero               to      ws-rpt-lctn-amt(rpt-l-ix).
+           if       rpt-l-ix                    not >   ws-rpt-lctn-cnt
+                    add      fees-jrnl-amnt-rcvd to     ws-rpt-lctn-amt(rpt-l-ix).
+
+       rpt-recon-clrk-srch.
+           continue.
+
+       rpt-recon-lctn-srch.
+           continue.
+
+       rpt-recon-print.
+           move     rpt-path                    to      prnt-path.
+           open     output    print-file.
+
+           move     space                       to      ws-rpt-line.
+           string   "Cash Drawer Reconciliation - "
+                                                 delimited by size
+                    ws-rpt-date                  delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+           move     space                       to      print-record.
+           write    print-record.
+
+           move     "By Payment Type:"          to      print-record.
+           write    print-record.
+           move     ws-rpt-amt-check            to      ws-rpt-amt-ed.
+           string   "  Check    "                delimited by size
+                    ws-rpt-amt-ed                delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+           move     ws-rpt-amt-cash             to      ws-rpt-amt-ed.
+           string   "  Cash     "                delimited by size
+                    ws-rpt-amt-ed                delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+           move     ws-rpt-amt-credit           to      ws-rpt-amt-ed.
+           string   "  Credit   "                delimited by size
+                    ws-rpt-amt-ed                delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+           move     ws-rpt-amt-ar               to      ws-rpt-amt-ed.
+           string   "  A/R      "                delimited by size
+                    ws-rpt-amt-ed                delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+           move     ws-rpt-amt-exempt           to      ws-rpt-amt-ed.
+           string   "  Exempt   "                delimited by size
+                    ws-rpt-amt-ed                delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+
+           move     space                       to      print-record.
+           write    print-record.
+           move     "By Clerk:"                 to      print-record.
+           write    print-record.
+           set      rpt-c-ix                    to      01.
+           perform  rpt-recon-prt-clrk
+                    varying  rpt-c-ix           from    01   by   01
+                    until    rpt-c-ix           >       ws-rpt-clrk-cnt.
+
+           move     space                       to      print-record.
+           write    print-record.
+           move     "By Collection Location:"   to      print-record.
+           write    print-record.
+           set      rpt-l-ix                    to      01.
+           perform  rpt-recon-prt-lctn
+                    varying  rpt-l-ix           from    01   by   01
+                    until    rpt-l-ix           >       ws-rpt-lctn-cnt.
+
+           move     space                       to      print-record.
+           write    print-record.
+           move     ws-rpt-grand-tot            to      ws-rpt-amt-ed.
+           string   "Grand Total  "              delimited by size
+                    ws-rpt-amt-ed                delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+           close    print-file.
+
+           display  " Reconciliation report written to c:\temp\recon.txt - press any key "
+                                                 line    16    position 03.
+           accept   nul-entry                    line    16    position 70.
+           display  "                                                                     "
+                                                 line    16    position 03.
+
+       rpt-recon-prt-clrk.
+           move     space                       to      ws-rpt-line.
+           move     ws-rpt-clrk-amt(rpt-c-ix)   to      ws-rpt-amt-ed.
+           string   "  "                         delimited by size
+                    ws-rpt-clrk-id(rpt-c-ix)     delimited by size
+                    "   "                        delimited by size
+                    ws-rpt-amt-ed                delimited by size
+                                                 into  ws-rpt-line.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+
+       rpt-recon-prt-lctn.
+           move     space                       to      ws-rpt-line.
+           move     0004                        to      ic-cd-tp.
+           move     ws-rpt-lctn-cd(rpt-l-ix)    to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           move     ws-rpt-lctn-amt(rpt-l-ix)   to      ws-rpt-amt-ed.
+           if       file-stts                   =       "00"
+                    string   "  "                delimited by size
+                             ic-bank-name        delimited by "  "
+                             " "                 delimited by size
+                             ic-bank-acct-no     delimited by "  "
+                             "   "               delimited by size
+                             ws-rpt-amt-ed       delimited by size
+                                                 into  ws-rpt-line
+           else
+                    string   "  "                delimited by size
+                             ws-rpt-lctn-cd(rpt-l-ix)
+                                                 delimited by size
+                             "   "               delimited by size
+                             ws-rpt-amt-ed       delimited by size
+                                                 into  ws-rpt-line.
+           perform  release-code-record.
+           move     ws-rpt-line                 to      print-record.
+           write    print-record.
+
+       rprt-lost-rcpt.   *> reprint a lost/damaged receipt, looked up by doc# or receipt#
+           move     space                       to      ws-rprt-found.
+           move     space                       to      kb-rprt-lkup-tp.
+           display  " Look up by (D)ocument number or (R)eceipt number ?  "
+                                                 line    16    position 03.
+           accept   kb-rprt-lkup-tp             line    16    position 58.
+           display  "                                                          "
+                                                 line    16    position 03.
+
+           if       kb-rprt-lkup-tp             =       "R"
+                    perform  rprt-lost-rcpt-by-rcpt-no
+           else
+                    perform  rprt-lost-rcpt-by-doc-no.
+
+           if       ws-rprt-found               =       "Y"
+                    move     "YES"              to      ws-rprt-duplicate
+                    perform  rprt-lost-rcpt-load
+                    perform  rprt-lost-rcpt-print
+                    move     space              to      ws-rprt-duplicate
+           else
+                    display  " Transaction not found - press any key "
+                                                 line    16    position 03
+                    accept   nul-entry           line    16    position 45
+                    display  "                                        "
+                                                 line    16    position 03.
+
+       rprt-lost-rcpt-by-doc-no.
+           move     zero                        to      fr-doc-no.
+           display  " Enter document number:  "  line    16    position 03.
+           accept   fr-doc-no                    line    16    position 30.
+           display  "                                              "
+                                                 line    16    position 03.
+           move     lock-stts                   to      file-stts.
+           perform  read-fee-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     "Y"                to      ws-rprt-found.
+
+       rprt-lost-rcpt-by-rcpt-no.
+           move     zero                        to      ws-rprt-rcpt-no.
+           display  " Enter receipt number:  "   line    16    position 03.
+           accept   ws-rprt-rcpt-no              line    16    position 29.
+           display  "                                              "
+                                                 line    16    position 03.
+
+           move     01                          to      file-nmbr.
+           close    fee-file.
+           open     input      fee-file.
+
+           move     space                       to      file-stts.
+           perform  rprt-lost-rcpt-scan-rd
+                    until    file-stts          =       "10"
+                    or       ws-rprt-found      =       "Y".
+
+           move     01                          to      file-nmbr.
+           close    fee-file.
+           open     i-o        fee-file.
+
+       rprt-lost-rcpt-scan-rd.
+           move     01                          to      file-nmbr.
+           read     fee-file
+                    next
+                    at       end                move    "10" to file-stts.
+           if       file-stts                   =       "00"
+           and      fr-receipt-no               =       ws-rprt-rcpt-no
+                    move     "Y"                to      ws-rprt-found.
+
+       rprt-lost-rcpt-print.   *> drive the print path off the stored document's own sngl/mult flag
+           if       ws-rprt-sngl-mult           =       "M"
+                    move     "M"                to      kb-sngl-mult
+                    perform  print-mult-payoff-receipt-swch
+           else
+                    perform  print-receipt-swch.
+
+       rprt-lost-rcpt-load.   *> reconstruct the payment detail from the stored fee-rcpt lines,
+                               *> not the (possibly since-edited) live fee-file record.
+           move     fr-doc-no                   to      ws-rprt-doc-no.
+           move     fr-receipt-no               to      ws-rprt-rcpt-no.
+           move     fr-sngl-mult                to      ws-rprt-sngl-mult.
+           move     fr-exempt-cd                to      ws-exempt-cd.
+           move     fr-valuation                to      ws-valuation.
+
+           perform  rprt-lost-rcpt-init.
+           perform  rprt-lost-rcpt-rd-tndrs.
+           if       ws-rprt-sngl-mult           =       "M"
+                    perform  rprt-lost-rcpt-rd-items.
+
+           move     ws-rprt-doc-no              to      fr-doc-no.
+           move     lock-stts                   to      file-stts.
+           perform  read-fee-file
+                    until    file-stts          not =   lock-stts.
+
+           move     run-mode                    to      ws-rprt-save-mode.
+           move     "C"                         to      run-mode.
+           perform  rprt-lost-rcpt-edt-pay.
+           move     ws-rprt-save-mode           to      run-mode.
+
+       rprt-lost-rcpt-init.   *> blank the working payment fields before rebuilding them
+           move     space                       to      ws-pay-tp1.
+           move     zero                        to      ws-pay-amt1.
+           move     space                       to      ws-chk-no1.
+           move     space                       to      ws-pay-tp2.
+           move     zero                        to      ws-pay-amt2.
+           move     space                       to      ws-chk-no2.
+           move     space                       to      ws-pay-tp3.
+           move     zero                        to      ws-pay-amt3.
+           move     space                       to      ws-chk-no3.
+           move     space                       to      ws-pay-tp4.
+           move     zero                        to      ws-pay-amt4.
+           move     space                       to      ws-chk-no4.
+           move     space                       to      ws-pay-tp5.
+           move     zero                        to      ws-pay-amt5.
+           move     space                       to      ws-chk-no5.
+           move     space                       to      ws-pay-tp6.
+           move     zero                        to      ws-pay-amt6.
+           move     space                       to      ws-chk-no6.
+           move     space                       to      ws-pay-tp7.
+           move     zero                        to      ws-pay-amt7.
+           move     space                       to      ws-chk-no7.
+           move     space                       to      ws-pay-tp8.
+           move     zero                        to      ws-pay-amt8.
+           move     space                       to      ws-chk-no8.
+           move     space                       to      ws-pay-tp9.
+           move     zero                        to      ws-pay-amt9.
+           move     space                       to      ws-chk-no9.
+           move     space                       to      ws-pay-tp10.
+           move     zero                        to      ws-pay-amt10.
+           move     space                       to      ws-chk-no10.
+           move     space                       to      ws-pay-tp11.
+           move     zero                        to      ws-pay-amt11.
+           move     space                       to      ws-chk-no11.
+           move     space                       to      ws-pay-tp12.
+           move     zero                        to      ws-pay-amt12.
+           move     space                       to      ws-chk-no12.
+           move     space                       to      ws-pay-tp13.
+           move     zero                        to      ws-pay-amt13.
+           move     space                       to      ws-chk-no13.
+           move     space                       to      ws-pay-tp14.
+           move     zero                        to      ws-pay-amt14.
+           move     space                       to      ws-chk-no14.
+           move     zero                        to      ws-card-last4.
+           move     space                       to      ws-card-auth-cd.
+           move     zero                        to      ws-change.
+           move     zero                        to      ws-mult-amt-due.
+           move     zero                        to      ws-mult-doc-cnt.
+           move     zero                        to      ws-amt-recd.
+           move     zero                        to      ws-mp-amt-recd.
+           move     zero                        to      ws-rprt-last-consec.
+           move     zero                        to      ws-rprt-item-cnt.
+
+       rprt-lost-rcpt-rd-tndrs.   *> one direct keyed read per tender slot - rc-consec-no was
+                                  *> written equal to the ws-pay-tpN slot number at otpt-fee-rcpt time
+           move     04                          to      file-nmbr.
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     01                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp1
+                    move     rc-payment-amount  to      ws-pay-amt1
+                    move     rc-check-no        to      ws-chk-no1
+                    move     01                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     02                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp2
+                    move     rc-payment-amount  to      ws-pay-amt2
+                    move     rc-check-no        to      ws-chk-no2
+                    move     02                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     03                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp3
+                    move     rc-payment-amount  to      ws-pay-amt3
+                    move     rc-check-no        to      ws-chk-no3
+                    move     03                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     04                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp4
+                    move     rc-payment-amount  to      ws-pay-amt4
+                    move     rc-check-no        to      ws-chk-no4
+                    move     04                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     05                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp5
+                    move     rc-payment-amount  to      ws-pay-amt5
+                    move     rc-check-no        to      ws-chk-no5
+                    move     05                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     06                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp6
+                    move     rc-payment-amount  to      ws-pay-amt6
+                    move     rc-check-no        to      ws-chk-no6
+                    move     06                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     07                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp7
+                    move     rc-payment-amount  to      ws-pay-amt7
+                    move     rc-check-no        to      ws-chk-no7
+                    move     07                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     08                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp8
+                    move     rc-payment-amount  to      ws-pay-amt8
+                    move     rc-check-no        to      ws-chk-no8
+                    move     08                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     09                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp9
+                    move     rc-payment-amount  to      ws-pay-amt9
+                    move     rc-check-no        to      ws-chk-no9
+                    move     09                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     10                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp10
+                    move     rc-payment-amount  to      ws-pay-amt10
+                    move     rc-check-no        to      ws-chk-no10
+                    move     10                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     11                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp11
+                    move     rc-payment-amount  to      ws-pay-amt11
+                    move     rc-check-no        to      ws-chk-no11
+                    move     11                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     12                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp12
+                    move     rc-payment-amount  to      ws-pay-amt12
+                    move     rc-check-no        to      ws-chk-no12
+                    move     12                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     13                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp13
+                    move     rc-payment-amount  to      ws-pay-amt13
+                    move     rc-check-no        to      ws-chk-no13
+                    move     13                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     14                          to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+           and      rc-payment-type             not =   "I"
+                    move     rc-payment-type    to      ws-pay-tp14
+                    move     rc-payment-amount  to      ws-pay-amt14
+                    move     rc-check-no        to      ws-chk-no14
+                    move     14                 to      ws-rprt-last-consec
+                    add      rc-payment-amount  to      ws-amt-recd.
+
+           if       ws-pay-tp1                  =       "2"
+                    unstring ws-chk-no1         delimited by "/"
+                             into  ws-card-last4 ws-card-auth-cd.
+
+           move     ws-amt-recd                 to      ws-mp-amt-recd.
+
+       rprt-lost-rcpt-rd-xtra.   *> read the change line and any multi-payoff item lines, both of
+                                 *> which were written immediately after the last tender line
+           move     ws-rprt-last-consec         to      ws-rprt-consec.
+           add      01                          to      ws-rprt-consec.
+           move     "00"                        to      file-stts.
+           perform  rprt-lost-rcpt-rd-xtra-one
+                    until    file-stts          not =   "00".
+
+       rprt-lost-rcpt-rd-xtra-one.
+           move     04                          to      file-nmbr.
+           move     ws-rprt-rcpt-no             to      rc-receipt-no.
+           move     ws-rprt-consec              to      rc-consec-no.
+           read     fee-rcpt
+                    invalid  key                move     "23"   to   file-stts.
+           if       file-stts                   =       "00"
+                    perform  rprt-lost-rcpt-classify-xtra
+                    add      01                to      ws-rprt-consec.
+
+       rprt-lost-rcpt-classify-xtra.
+           if       rc-payment-type             =       "I"
+                    perform  rprt-lost-rcpt-add-item
+           else
+           if       rc-check-no                 =       "change"
+                    subtract rc-payment-amount  from    zero
+                                                 giving  ws-change.
+
+       rprt-lost-rcpt-add-item.
+           if       ws-rprt-item-cnt             <      99
+                    add      01                to      ws-rprt-item-cnt
+                    set      rprt-i-ix          to      ws-rprt-item-cnt
+                    move     rc-item-doc-no     to      ws-rprt-i-doc-no(rprt-i-ix)
+                    move     space              to      ws-rprt-i-doc-tp(rprt-i-ix)
+                    move     rc-payment-amount  to      ws-rprt-i-amt(rprt-i-ix)
+                    add      rc-payment-amount  to      ws-mult-amt-due
+                    add      01                to      ws-mult-doc-cnt.
+
+       rprt-lost-rcpt-rd-items.   *> pick up each item document's type off fee-file for the printed
+                                  *> item list (this clobbers fr-record, so it must run before the
+                                  *> original document is re-read for the header/detail print)
+           set      rprt-i-ix                   to      01.
+           perform  rprt-lost-rcpt-item-tp
+                    varying  rprt-i-ix          from    01   by   01
+                    until    rprt-i-ix          >       ws-rprt-item-cnt.
+
+       rprt-lost-rcpt-item-tp.
+           move     ws-rprt-i-doc-no(rprt-i-ix) to      fr-doc-no.
+           move     lock-stts                   to      file-stts.
+           perform  read-fee-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     fr-doc-tp          to      ws-rprt-i-doc-tp(rprt-i-ix).
+
+       rprt-lost-rcpt-edt-pay.   *> re-derive the payment-type description fields, read-only
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp1                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp1
+           else
+                    move     space              to      edt-pay-tp1.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp2                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp2
+           else
+                    move     space              to      edt-pay-tp2.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp3                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp3
+           else
+                    move     space              to      edt-pay-tp3.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp4                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp4
+           else
+                    move     space              to      edt-pay-tp4.
+           perform  release-code-record.
+
+           if       ws-rprt-sngl-mult           =       "M"
+                    perform  rprt-lost-rcpt-edt-pay-mp.
+
+       rprt-lost-rcpt-edt-pay-mp.   *> slots 5-14 only apply to a stored multi-payoff document
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp5                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp5
+           else
+                    move     space              to      edt-pay-tp5.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp6                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp6
+           else
+                    move     space              to      edt-pay-tp6.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp7                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp7
+           else
+                    move     space              to      edt-pay-tp7.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp8                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp8
+           else
+                    move     space              to      edt-pay-tp8.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp9                  to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp9
+           else
+                    move     space              to      edt-pay-tp9.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp10                 to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp10
+           else
+                    move     space              to      edt-pay-tp10.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp11                 to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp11
+           else
+                    move     space              to      edt-pay-tp11.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp12                 to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp12
+           else
+                    move     space              to      edt-pay-tp12.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp13                 to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp13
+           else
+                    move     space              to      edt-pay-tp13.
+           perform  release-code-record.
+
+           move     0009                        to      ic-cd-tp.
+           move     ws-pay-tp14                 to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     ic-desc            to      edt-pay-tp14
+           else
+                    move     space              to      edt-pay-tp14.
+           perform  release-code-record.
 /
-       proc-rcpt.   
+       hfl-rpt.   *> hunting/fishing license daily remittance report for a date range
+           perform  hfl-rpt-init.
+           perform  hfl-rpt-scan.
+           perform  hfl-rpt-print.
+
+       hfl-rpt-init.
+           move     zero                        to      ws-hfl-grand-cnt.
+           move     zero                        to      ws-hfl-grand-amt.
+           move     zero                        to      ws-hfl-cd-ix.
+           perform  hfl-rpt-init-tbl
+                    varying  ws-hfl-cd-ix       from    01   by   01
+                    until    ws-hfl-cd-ix       >       16.
+
+           move     zero                        to      ws-hfl-date-from.
+           move     zero                        to      ws-hfl-date-to.
+           display  " License report - enter FROM date (ccyymmdd):  "
+                                                 line    16    position 03.
+           accept   ws-hfl-date-from            line    16    position 51.
+           display  " License report - enter TO date (ccyymmdd):    "
+                                                 line    17    position 03.
+           accept   ws-hfl-date-to              line    17    position 51.
+           display  "                                                    "
+                                                 line    16    position 03.
+           display  "                                                    "
+                                                 line    17    position 03.
+
+       hfl-rpt-init-tbl.
+           move     zero                        to      ws-hfl-cd-cnt(ws-hfl-cd-ix).
+           move     zero                        to      ws-hfl-cd-amt(ws-hfl-cd-ix).
+           move     space                       to      ws-hfl-cd-code(ws-hfl-cd-ix).
+           if       ws-hfl-cd-ix                =       01
+                    move     "COMBO"            to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       02
+                    move     "HUNT"             to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       03
+                    move     "FISH"             to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       04
+                    move     "FSHJT"            to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       05
+                    move     "HNTJR"            to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       06
+                    move     "HNTNR"            to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       07
+                    move     "HNT5"             to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       08
+                    move     "FSHNR"            to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       09
+                    move     "FSH3"             to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       10
+                    move     "FSH15"            to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       11
+                    move     "DEER"             to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       12
+                    move     "DEERJR"           to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       13
+                    move     "TURKEY"           to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       14
+                    move     "TROUT"            to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       15
+                    move     "DUCK"             to      ws-hfl-cd-code(ws-hfl-cd-ix)
+           else
+           if       ws-hfl-cd-ix                =       16
+                    move     "OTHR99"           to      ws-hfl-cd-code(ws-hfl-cd-ix).
+
+       hfl-rpt-scan.
+           move     05                          to      file-nmbr.
+           close    fees-jrnl.
+           open     input      fees-jrnl.
+
+           move     space                       to      file-stts.
+           perform  hfl-rpt-scan-rd
+                    until    file-stts          =       "10".
+
+           move     05                          to      file-nmbr.
+           close    fees-jrnl.
+           open     i-o       fees-jrnl.
+
+       hfl-rpt-scan-rd.
+           move     05                          to      file-nmbr.
+           read     fees-jrnl
+                    next
+                    at       end                move    "10" to file-stts.
+           if       file-stts                   =       "00"
+           and      fees-jrnl-date              not <   ws-hfl-date-from
+           and      fees-jrnl-date              not >   ws-hfl-date-to
+                    perform  hfl-rpt-accum.
+
+       hfl-rpt-accum.
+           set      ws-hfl-cd-ix                to      01.
+           perform  hfl-rpt-cd-srch
+                    varying  ws-hfl-cd-ix       from    01   by   01
+                    until    ws-hfl-cd-ix       >       15
+                    or       ws-hfl-cd-code(ws-hfl-cd-ix) = fees-jrnl-dcmt-code.
+           if       ws-hfl-cd-ix                not >   15
+                    add      01                 to      ws-hfl-cd-cnt(ws-hfl-cd-ix)
+                    add      fees-jrnl-totl-amnt to     ws-hfl-cd-amt(ws-hfl-cd-ix)
+                    add      01                 to      ws-hfl-grand-cnt
+                    add      fees-jrnl-totl-amnt to     ws-hfl-grand-amt
+           else
+           if       fees-jrnl-dcmt-clas         =       "99"
+                    set      ws-hfl-cd-ix       to      16
+                    add      01                 to      ws-hfl-cd-cnt(ws-hfl-cd-ix)
+                    add      fees-jrnl-totl-amnt to     ws-hfl-cd-amt(ws-hfl-cd-ix)
+                    add      01                 to      ws-hfl-grand-cnt
+                    add      fees-jrnl-totl-amnt to     ws-hfl-grand-amt.
+
+       hfl-rpt-cd-srch.
+           continue.
+
+       hfl-rpt-print.
+           move     hfl-rpt-path                to      prnt-path.
+           open     output    print-file.
+
+           move     space                       to      ws-hfl-line.
+           string   "Hunting/Fishing License Remittance - "
+                                                 delimited by size
+                    ws-hfl-date-from             delimited by size
+                    " thru "                     delimited by size
+                    ws-hfl-date-to               delimited by size
+                                                 into  ws-hfl-line.
+           move     ws-hfl-line                  to      print-record.
+           write    print-record.
+           move     space                        to      print-record.
+           write    print-record.
+
+           set      ws-hfl-cd-ix                to      01.
+           perform  hfl-rpt-prt-cd
+                    varying  ws-hfl-cd-ix       from    01   by   01
+                    until    ws-hfl-cd-ix       >       16.
+
+           move     space                       to      print-record.
+           write    print-record.
+           move     ws-hfl-grand-cnt            to      ws-hfl-cnt-ed.
+           move     ws-hfl-grand-amt            to      ws-hfl-amt-ed.
+           string   "Grand Total  "              delimited by size
+                    ws-hfl-cnt-ed                delimited by size
+                    "   "                        delimited by size
+                    ws-hfl-amt-ed                delimited by size
+                                                 into  ws-hfl-line.
+           move     ws-hfl-line                 to      print-record.
+           write    print-record.
+           close    print-file.
+
+           display  " License report written to c:\temp\hflrpt.txt - press any key "
+                                                 line    16    position 03.
+           accept   nul-entry                    line    16    position 68.
+           display  "                                                              "
+                                                 line    16    position 03.
+
+       hfl-rpt-prt-cd.
+           if       ws-hfl-cd-cnt(ws-hfl-cd-ix) >       zero
+                    move     space              to    ws-hfl-line
+                    move     ws-hfl-cd-cnt(ws-hfl-cd-ix) to ws-hfl-cnt-ed
+                    move     ws-hfl-cd-amt(ws-hfl-cd-ix) to ws-hfl-amt-ed
+                    string   "  "                delimited by size
+                             ws-hfl-cd-code(ws-hfl-cd-ix) delimited by size
+                             "   "                delimited by size
+                             ws-hfl-cnt-ed        delimited by size
+                             "   "                delimited by size
+                             ws-hfl-amt-ed        delimited by size
+                                                  into  ws-hfl-line
+                    move     ws-hfl-line         to    print-record
+                    write    print-record.
+
+       proc-rcpt.
            move     space			to	kybd-lasr-rcpt.
            perform  proc-rcpt-qery
                     until	kybd-lasr-rcpt  =       "N".
@@ -2779,7 +4115,76 @@
            and      fr-doc-no                   =     mt-doc-no
                     move     zero               to    mt-amt-due
                     move     03                 to    file-nmbr
-                    rewrite  multi-tmp-record.
+                    rewrite  multi-tmp-record
+                    perform  updt-mult-sttn-invntry.
+
+       updt-mult-sttn-invntry.   *> refresh this station's shared batch inventory record
+           move     zero                        to    ws-mtmp-inv-cnt.
+           move     zero                        to    ws-mtmp-inv-amt.
+           move     03                          to    file-nmbr.
+           close    multi-tmp.
+           open     input     multi-tmp.
+
+           move     space                       to      file-stts.
+           perform  updt-mult-sttn-invntry-rd
+                    until    file-stts          =       "10".
+
+           move     03                          to      file-nmbr.
+           close    multi-tmp.
+           open     i-o       multi-tmp.
+
+           move     0014                        to      ic-cd-tp.
+           move     sttn-nmbr                   to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+
+           if       ws-mtmp-inv-cnt             >       zero
+                    if       file-stts          not =   "00"
+                             initialize index-code-record
+                    move     "ACTIVE"           to      ic-locked
+                    move     ws-mtmp-inv-cnt    to      ic-lst-bk-used
+                    move     ws-mtmp-inv-amt    to      ic-clk-fee
+                    move     0014               to      ic-cd-tp
+                    move     sttn-nmbr          to      ic-id
+                    move     02                 to      file-nmbr
+                    if       file-stts          =       "00"
+                             rewrite  index-code-record
+                    else
+                             write    index-code-record
+           else
+           if       file-stts                  =        "00"
+                    move     "      "           to      ic-locked
+                    move     zero               to      ic-lst-bk-used
+                    move     zero               to      ic-clk-fee
+                    move     02                 to      file-nmbr
+                    rewrite  index-code-record.
+
+           perform  release-code-record.
+
+       updt-mult-sttn-invntry-rd.
+           move     03                          to      file-nmbr.
+           read     multi-tmp
+                    next
+                    at       end                move    "10" to file-stts.
+           if       file-stts                   =       "00"
+           and      mt-amt-due                  >       zero
+                    add      01                 to      ws-mtmp-inv-cnt
+                    add      mt-amt-due         to      ws-mtmp-inv-amt.
+
+       clr-mult-sttn-invntry.   *> batch settled - clear this station's shared inventory record
+           move     0014                        to      ic-cd-tp.
+           move     sttn-nmbr                   to      ic-id.
+           move     lock-stts                   to      file-stts.
+           perform  read-ixcd-file
+                    until    file-stts          not =   lock-stts.
+           if       file-stts                   =       "00"
+                    move     "      "           to      ic-locked
+                    move     zero               to      ic-lst-bk-used
+                    move     zero               to      ic-clk-fee
+                    move     02                 to      file-nmbr
+                    rewrite  index-code-record.
+           perform  release-code-record.
 /
 
        mp-mult-payoff.
@@ -3074,6 +4479,42 @@
                              invalid  key
                                       move    "22" to    file-stts.
 
+           if       kb-sngl-mult                   =    "M"
+                    perform  otpt-mult-pyof-item-rcpts.
+
+       otpt-mult-pyof-item-rcpts.
+           move     03                             to   file-nmbr.
+           close    multi-tmp.
+           open     input multi-tmp.
+
+           move     space                          to   file-stts.
+           perform  otpt-mult-pyof-item-inpt
+                    until    file-stts             =    "10".
+
+           move     03                             to   file-nmbr.
+           close    multi-tmp.
+           open     i-o      multi-tmp.
+
+       otpt-mult-pyof-item-inpt.
+           move     03                             to   file-nmbr.
+           read     multi-tmp
+                    next
+                    at       end
+                             move      "10"        to   file-stts.
+           if       file-stts                      =    "00"
+                    perform  otpt-mult-pyof-item-line.
+
+       otpt-mult-pyof-item-line.
+           add      01                             to   rc-consec-no.
+           move     "I"                            to   rc-payment-type.
+           move     mt-doc-no                      to   rc-item-doc-no.
+           move     mt-amt-due                     to   rc-payment-amount.
+           move     space                          to   rc-check-no.
+           move     04                             to   file-nmbr.
+           write    fee-receipt-record
+                    invalid  key
+                             move     "22"          to   file-stts.
+
        load-receipt-no.
            move     0013                         to    ic-cd-tp.
            move     "RCP"                        to    ic-id.
@@ -3126,6 +4567,7 @@
            move     03                            to    file-nmbr.
            close    multi-tmp.
            open     output multi-tmp.
+           perform  clr-mult-sttn-invntry.
 
            display  ss-dflt.
            perform  dsply-brdr.
@@ -3555,7 +4997,9 @@
                     perform entr-fld-16
            else
            if       fld-no                       =     16
-                    move    space                to    ws-chk-no1.
+                    move    space                to    ws-chk-no1
+                    move    zero                 to    ws-card-last4
+                    move    space                to    ws-card-auth-cd.
 
            if       fld-no                       =     17
 *          and                                         kenton
@@ -4101,6 +5545,10 @@
                     display  ss-fld-15.
 
        entr-fld-16.
+           if       ws-pay-tp1               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no1
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-16
                     accept   ss-mp-fld-16
@@ -4110,6 +5558,16 @@
                     accept   ss-fld-16
                     display  ss-fld-16.
 
+       entr-card-auth.
+           display  ss-card-auth.
+           accept   ss-card-auth.
+           display  ss-card-auth.
+           move     space                    to    ws-card-stg.
+           string   ws-card-last4            delimited by size
+                    "/"                      delimited by size
+                    ws-card-auth-cd          delimited by size
+                                              into  ws-card-stg.
+
        entr-fld-17.
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-17
@@ -4131,6 +5589,10 @@
                     display  ss-fld-18.
 
        entr-fld-19.
+           if       ws-pay-tp2               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no2
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-19
                     accept   ss-mp-fld-19
@@ -4161,6 +5623,10 @@
                     display  ss-fld-21.
 
        entr-fld-22.
+           if       ws-pay-tp3               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no3
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-22
                     accept   ss-mp-fld-22
@@ -4191,6 +5657,10 @@
                     display  ss-fld-24.
 
        entr-fld-25.
+           if       ws-pay-tp4               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no4
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-25
                     accept   ss-mp-fld-25
@@ -4211,6 +5681,10 @@
                     accept   ss-mp-fld-27
                     display  ss-mp-fld-27.
        entr-fld-28.
+           if       ws-pay-tp5               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no5
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-28
                     accept   ss-mp-fld-28
@@ -4226,6 +5700,10 @@
                     accept   ss-mp-fld-30
                     display  ss-mp-fld-30.
        entr-fld-31.
+           if       ws-pay-tp6               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no6
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-31
                     accept   ss-mp-fld-31
@@ -4241,6 +5719,10 @@
                     accept   ss-mp-fld-33
                     display  ss-mp-fld-33.
        entr-fld-34.
+           if       ws-pay-tp7               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no7
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-34
                     accept   ss-mp-fld-34
@@ -4256,6 +5738,10 @@
                     accept   ss-mp-fld-36
                     display  ss-mp-fld-36.
        entr-fld-37.
+           if       ws-pay-tp8               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no8
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-37
                     accept   ss-mp-fld-37
@@ -4271,6 +5757,10 @@
                     accept   ss-mp-fld-39
                     display  ss-mp-fld-39.
        entr-fld-40.
+           if       ws-pay-tp9               =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no9
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-40
                     accept   ss-mp-fld-40
@@ -4286,6 +5776,10 @@
                     accept   ss-mp-fld-42
                     display  ss-mp-fld-42.
        entr-fld-43.
+           if       ws-pay-tp10              =    "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to   ws-chk-no10
+           else
            if       kb-sngl-mult             =    "M"
                     display  ss-mp-fld-43
                     accept   ss-mp-fld-43
@@ -4301,6 +5795,10 @@
                     accept   ss-mp-fld-45
                     display  ss-mp-fld-45.
        entr-fld-46.
+           if       ws-pay-tp11              =      "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to     ws-chk-no11
+           else
            if       kb-sngl-mult             =      "M"
                     display  ss-mp-fld-46
                     accept   ss-mp-fld-46
@@ -4316,6 +5814,10 @@
                     accept   ss-mp-fld-48
                     display  ss-mp-fld-48.
        entr-fld-49.
+           if       ws-pay-tp12              =      "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to     ws-chk-no12
+           else
            if       kb-sngl-mult             =      "M"
                     display  ss-mp-fld-49
                     accept   ss-mp-fld-49
@@ -4331,6 +5833,10 @@
                     accept   ss-mp-fld-51
                     display  ss-mp-fld-51.
        entr-fld-52.
+           if       ws-pay-tp13              =      "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to     ws-chk-no13
+           else
            if       kb-sngl-mult             =      "M"
                     display  ss-mp-fld-52
                     accept   ss-mp-fld-52
@@ -4346,6 +5852,10 @@
                     accept   ss-mp-fld-54
                     display  ss-mp-fld-54.
        entr-fld-55.
+           if       ws-pay-tp14              =      "2"
+                    perform  entr-card-auth
+                    move     ws-card-stg     to     ws-chk-no14
+           else
            if       kb-sngl-mult             =      "M"
                     display  ss-mp-fld-55
                     accept   ss-mp-fld-55
@@ -4843,6 +6353,7 @@
                     move 13                  to      fld-no
            else
            if       kb-exempt                =       "YES"
+                    perform  entr-exempt-cd
                     move      zero           to      fr-rcd-fee
                     move      zero           to      fr-addl-pg-fee
                     move      zero           to      fr-pstg-fee
@@ -4857,6 +6368,16 @@
                     move      zero           to      fr-trnsf-tax.
            display  "                 "      line 16 position 35.
 
+       entr-exempt-cd.
+           move      space          to      ws-exempt-cd.
+           perform   entr-exempt-cd-fld
+                     until    ws-exempt-cd  not =  space.
+
+       entr-exempt-cd-fld.
+           display  "Exempt Statute/Reason Code:  " line 16 position 20.
+           accept   ws-exempt-cd    line 16 position 50.
+           display  "                                            " line 16 position 20.
+
        clear-fields.
            if       kb-sngl-mult             =       "S"
                     perform  cler-pay-flds
@@ -5241,8 +6762,12 @@
                     perform  prnt-rcpt-lasr.
            
                                                        
-       prnt-rcpt-prtr-itca-zzzz.                                
+       prnt-rcpt-prtr-itca-zzzz.
            open     output  itca-file.
+           if       ws-rprt-duplicate           =       "YES"
+                    move     space              to      detl-itca-line
+                    move     "*** DUPLICATE ***" to     detl-itca-titl
+                    perform  prnt-itca.
            inspect  detl-itca-line
                     replacing characters     by     "-".
            perform  prnt-itca.
@@ -5357,6 +6882,10 @@
 
        prnt-rcpt-lasr.
            perform  print-receipt-hedr.
+           if       ws-rprt-duplicate           =       "YES"
+                    move     space              to      dt-prnt
+                    move     "*** DUPLICATE ***" to     dt-title
+                    perform  print-detail.
            perform  release-code-record.
            string   fr-name1  delimited      by    " "
                     " / "     delimited      by    size
@@ -5470,6 +6999,10 @@
 
        print-mult-payoff-receipt-itca.
            open     output  itca-file.
+           if       ws-rprt-duplicate           =     "YES"
+                    move     space              to    detl-itca-line
+                    move     "*** DUPLICATE ***" to   detl-itca-titl
+                    perform  prnt-itca.
 
            if       kb-sngl-mult               =     "M"
            and      fr-amt-recd                >     zero
@@ -5477,6 +7010,7 @@
                     move     "---------- Multi Doc Payment -----------"
                                                to    detl-itca-line
                     perform  prnt-itca
+                    perform  prnt-mult-pyof-detl-itca
                     move     "Total Amt Due:"  to    detl-itca-titl
                     move     ws-mult-amt-due   to    edt-amount
                     move     space             to    detl-itca-desc
@@ -5515,6 +7049,12 @@
            perform  print-detail.
 
        prnt-mult-pyof-detl.
+           if       ws-rprt-duplicate           =     "YES"
+                    perform  prnt-mult-pyof-detl-rprt
+           else
+                    perform  prnt-mult-pyof-detl-live.
+
+       prnt-mult-pyof-detl-live.
            move     03                         to    file-nmbr.
            close    multi-tmp.
            open     input multi-tmp.
@@ -5546,6 +7086,27 @@
 
            add      01                         to    line-nmbr.
 
+       prnt-mult-pyof-detl-rprt.   *> same detail line, sourced from the reconstructed item table
+                                   *> instead of the (long since cleaned up) station multi-tmp file
+           move     01                         to    line-nmbr.
+           set      rprt-i-ix                  to    01.
+           perform  prnt-mult-pyof-detl-rprt-one
+                    varying  rprt-i-ix         from  01   by   01
+                    until    rprt-i-ix         >     ws-rprt-item-cnt.
+
+       prnt-mult-pyof-detl-rprt-one.
+           if       ws-mult-doc-cnt            >     55
+                    perform  print-receipt-hedr
+                    perform  prnt-mult-pyof-hedr
+                    move     16                to    line-nmbr.
+
+           move     ws-rprt-i-doc-no(rprt-i-ix)  to  dt-dcmt-nmbr.
+           move     ws-rprt-i-doc-tp(rprt-i-ix)  to  dt-dcmt-type.
+           move     ws-rprt-i-amt(rprt-i-ix)     to  dt-amnt-due.
+           perform  print-detail.
+
+           add      01                         to    line-nmbr.
+
        prnt-mult-pyof-fotr.
            move     space                      to    dt-prnt.
            perform  print-detail.
@@ -5562,8 +7123,67 @@
            move     "Amount Received    :"     to    dt-title.
            move     ws-amt-recd                to    edt-amount.
            move     edt-amount                 to    dt-desc.
-           perform  print-detail.                        
-                                                                            
+           perform  print-detail.
+
+       prnt-mult-pyof-detl-itca.
+           if       ws-rprt-duplicate           =     "YES"
+                    perform  prnt-mult-pyof-detl-itca-rprt
+           else
+                    perform  prnt-mult-pyof-detl-itca-live.
+
+       prnt-mult-pyof-detl-itca-live.
+           move     03                         to    file-nmbr.
+           close    multi-tmp.
+           open     input multi-tmp.
+
+           move     space                      to    file-stts.
+           perform  prnt-mult-pyof-detl-itca-inpt
+                    until    file-stts         =     "10".
+
+           move     03                         to    file-nmbr.
+           close    multi-tmp.
+           open     i-o      multi-tmp.
+
+       prnt-mult-pyof-detl-itca-inpt.
+           move     03                         to    file-nmbr.
+           read     multi-tmp
+                    next
+                    at       end
+                             move      "10"    to    file-stts.
+           if       file-stts                  =     "00"
+                    perform  prnt-mult-pyof-detl-itca-amnt.
+
+       prnt-mult-pyof-detl-itca-amnt.
+           move     mt-doc-no                  to    edt-doc-no.
+           move     mt-amt-due                 to    edt-amount.
+           move     space                      to    detl-itca-line.
+           string   edt-doc-no                 delimited by size
+                    " "                        delimited by size
+                    mt-doc-tp                   delimited by size
+                    " "                        delimited by size
+                    edt-amount                 delimited by size
+                                               into  detl-itca-line.
+           perform  prnt-itca.
+
+       prnt-mult-pyof-detl-itca-rprt.   *> same detail line, sourced from the reconstructed item
+                                        *> table instead of the station multi-tmp file
+           set      rprt-i-ix                  to    01.
+           perform  prnt-mult-pyof-detl-itca-rprt-one
+                    varying  rprt-i-ix         from  01   by   01
+                    until    rprt-i-ix         >     ws-rprt-item-cnt.
+
+       prnt-mult-pyof-detl-itca-rprt-one.
+           move     ws-rprt-i-doc-no(rprt-i-ix)  to  edt-doc-no.
+           move     ws-rprt-i-amt(rprt-i-ix)     to  edt-amount.
+           move     space                        to  detl-itca-line.
+           string   edt-doc-no                    delimited by size
+                    " "                           delimited by size
+                    ws-rprt-i-doc-tp(rprt-i-ix)   delimited by size
+                    " "                           delimited by size
+                    edt-amount                    delimited by size
+                                                  into  detl-itca-line.
+           perform  prnt-itca.
+
        print-receipt-hedr.
            move     prtr-name		     to    prnt-path.
            open     output  print-file.
@@ -6853,6 +8473,8 @@
            move     space                    to    ws-pay-tp1.
            move     zero                     to    ws-pay-amt1.
            move     space                    to    ws-chk-no1.
+           move     zero                     to    ws-card-last4.
+           move     space                    to    ws-card-auth-cd.
            move     space                    to    ws-pay-tp2.
            move     zero                     to    ws-pay-amt2.
            move     space                    to    ws-chk-no2.
